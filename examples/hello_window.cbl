@@ -1,36 +1,90 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. raylib-test.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WINDOW-CONFIG-FILE ASSIGN TO
+               "examples/hello_window_config.dat"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-WINDOW-CONFIG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD WINDOW-CONFIG-FILE.
+       COPY RAYLIB_WINDOW_CONFIG.CBL.
+
        WORKING-STORAGE SECTION.
+       COPY RAYLIB_COLORS.CBL.
+       COPY RAYLIB_STATUS.CBL.
+       01 WS-WINDOW-CONFIG-STATUS PIC XX.
        01 width        PIC 9(4) COMP-5 VALUE 1920.
        01 height       PIC 9(4) COMP-5 VALUE 1080.
+       01 target_fps   PIC 9(3) COMP-5 VALUE 60.
        01 hello        PIC X(30) VALUE "Hello from COBOL".
+       01 window_title PIC X(30) VALUE "Hello from COBOL".
        01 closing      PIC 9(1) COMP-5 VALUE 0.
+       01 font_size    PIC 9(3) COMP-5 VALUE 100.
+       01 text_width   PIC 9(4) COMP-5 VALUE 0.
+       01 textX        PIC S9(4) COMP-5 VALUE 0.
+       01 textY        PIC S9(4) COMP-5 VALUE 0.
 
        PROCEDURE DIVISION.
        main.
-           CALL "raylib_InitWindow" 
+           OPEN INPUT WINDOW-CONFIG-FILE
+           IF WS-WINDOW-CONFIG-STATUS = "00"
+               READ WINDOW-CONFIG-FILE
+                   AT END CONTINUE
+               END-READ
+               IF WS-WINDOW-CONFIG-STATUS = "00"
+                   MOVE WINDOW_CONFIG_WIDTH TO width
+                   MOVE WINDOW_CONFIG_HEIGHT TO height
+                   MOVE WINDOW_CONFIG_TITLE TO window_title
+                   MOVE WINDOW_CONFIG_TARGET_FPS TO target_fps
+               END-IF
+               CLOSE WINDOW-CONFIG-FILE
+           END-IF.
+
+           CALL "raylib_InitWindow"
                USING BY VALUE width
                BY VALUE height
-               BY REFERENCE hello.
+               BY REFERENCE window_title
+               RETURNING RAYLIB_STATUS_CODE.
+
+           IF RAYLIB_STATUS_CODE NOT = RAYLIB_STATUS_SUCCESS
+               DISPLAY "raylib_InitWindow failed, status "
+                   RAYLIB_STATUS_CODE
+               STOP RUN
+           END-IF.
+
+           CALL "raylib_SetTargetFPS" USING
+               BY VALUE target_fps
+               RETURNING RAYLIB_STATUS_CODE.
+
+           CALL "raylib_MeasureText" USING
+               BY REFERENCE hello
+               BY VALUE font_size
+               RETURNING text_width.
+
+           COMPUTE textX = (width - text_width) / 2.
+           COMPUTE textY = (height - font_size) / 2.
 
            PERFORM UNTIL closing = 1
                CALL "raylib_BeginDrawing"
-               CALL "raylib_ClearBackground" USING 
-                   BY VALUE 200
-                   BY VALUE 200
-                   BY VALUE 200
-                   BY VALUE 255
+               CALL "raylib_ClearBackground" USING
+                   BY VALUE RAYLIB_COLOR_LIGHTGRAY_R
+                   BY VALUE RAYLIB_COLOR_LIGHTGRAY_G
+                   BY VALUE RAYLIB_COLOR_LIGHTGRAY_B
+                   BY VALUE RAYLIB_COLOR_LIGHTGRAY_A
                CALL "raylib_DrawText" USING
                    BY REFERENCE hello
-                   BY VALUE 450
-                   BY VALUE 500
-                   BY VALUE 100
-                   BY VALUE 0
-                   BY VALUE 0
-                   BY VALUE 0
-                   BY VALUE 255
+                   BY VALUE textX
+                   BY VALUE textY
+                   BY VALUE font_size
+                   BY VALUE RAYLIB_COLOR_BLACK_R
+                   BY VALUE RAYLIB_COLOR_BLACK_G
+                   BY VALUE RAYLIB_COLOR_BLACK_B
+                   BY VALUE RAYLIB_COLOR_BLACK_A
 
                CALL "raylib_EndDrawing"
                CALL "raylib_WindowShouldClose" returning closing
