@@ -1,11 +1,31 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. raylib-test.
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT WINDOW-CONFIG-FILE ASSIGN TO
+               "examples/input_keys_config.dat"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-WINDOW-CONFIG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD WINDOW-CONFIG-FILE.
+       COPY RAYLIB_WINDOW_CONFIG.CBL.
+
        WORKING-STORAGE SECTION.
        COPY RAYLIB_KEYS.CBL.
-       01 width        PIC 9(3) COMP-5 VALUE 800.
-       01 height       PIC 9(3) COMP-5 VALUE 450.
+       COPY RAYLIB_COLORS.CBL.
+       COPY RAYLIB_STATUS.CBL.
+       COPY RAYLIB_PERF.CBL.
+       01 WS-WINDOW-CONFIG-STATUS PIC XX.
+       01 fps_number        PIC ZZZ9.
+       01 fps_text          PIC X(12) VALUE SPACES.
+       01 frame_time_secs   COMP-1 VALUE 0.
+       01 width        PIC 9(4) COMP-5 VALUE 800.
+       01 height       PIC 9(4) COMP-5 VALUE 450.
+       01 target_fps   PIC 9(3) COMP-5 VALUE 60.
        01 ballX        PIC 9(3) COMP-5 VALUE 400.
        01 ballY        PIC 9(3) COMP-5 VALUE 225.
        01 window_title PIC X(30) VALUE "keyboard input".
@@ -14,13 +34,35 @@
 
        PROCEDURE DIVISION.
        main.
-           CALL "raylib_InitWindow" USING 
+           OPEN INPUT WINDOW-CONFIG-FILE
+           IF WS-WINDOW-CONFIG-STATUS = "00"
+               READ WINDOW-CONFIG-FILE
+                   AT END CONTINUE
+               END-READ
+               IF WS-WINDOW-CONFIG-STATUS = "00"
+                   MOVE WINDOW_CONFIG_WIDTH TO width
+                   MOVE WINDOW_CONFIG_HEIGHT TO height
+                   MOVE WINDOW_CONFIG_TITLE TO window_title
+                   MOVE WINDOW_CONFIG_TARGET_FPS TO target_fps
+               END-IF
+               CLOSE WINDOW-CONFIG-FILE
+           END-IF.
+
+           CALL "raylib_InitWindow" USING
                BY VALUE width
                BY VALUE height
-               BY REFERENCE window_title.
+               BY REFERENCE window_title
+               RETURNING RAYLIB_STATUS_CODE.
+
+           IF RAYLIB_STATUS_CODE NOT = RAYLIB_STATUS_SUCCESS
+               DISPLAY "raylib_InitWindow failed, status "
+                   RAYLIB_STATUS_CODE
+               STOP RUN
+           END-IF.
 
-           CALL "raylib_SetTargetFPS" USING 
-               BY VALUE 60.
+           CALL "raylib_SetTargetFPS" USING
+               BY VALUE target_fps
+               RETURNING RAYLIB_STATUS_CODE.
 
            PERFORM UNTIL closing = 1
 
@@ -56,31 +98,49 @@
                    SUBTRACT 2 FROM ballY
                END-IF
 
+               CALL "raylib_GetFPS" RETURNING RAYLIB_PERF_CURRENT_FPS
+               CALL "raylib_GetFrameTime" RETURNING frame_time_secs
+               COMPUTE RAYLIB_PERF_FRAME_TIME_MS =
+                   frame_time_secs * 1000
+               MOVE RAYLIB_PERF_CURRENT_FPS TO fps_number
+               STRING "FPS: " fps_number DELIMITED BY SIZE
+                   INTO fps_text
+
                CALL "raylib_BeginDrawing"
-               CALL "raylib_ClearBackground" USING 
-                   BY VALUE 255
-                   BY VALUE 255
-                   BY VALUE 255
-                   BY VALUE 255
+               CALL "raylib_ClearBackground" USING
+                   BY VALUE RAYLIB_COLOR_WHITE_R
+                   BY VALUE RAYLIB_COLOR_WHITE_G
+                   BY VALUE RAYLIB_COLOR_WHITE_B
+                   BY VALUE RAYLIB_COLOR_WHITE_A
 
                CALL "raylib_DrawText" USING
                    BY REFERENCE "move the ball with arrow keys"
                    BY VALUE 10
                    BY VALUE 10
                    BY VALUE 20
-                   BY VALUE 80
-                   BY VALUE 80
-                   BY VALUE 80
-                   BY VALUE 255
-      
+                   BY VALUE RAYLIB_COLOR_DARKGRAY_R
+                   BY VALUE RAYLIB_COLOR_DARKGRAY_G
+                   BY VALUE RAYLIB_COLOR_DARKGRAY_B
+                   BY VALUE RAYLIB_COLOR_DARKGRAY_A
+
                CALL "raylib_DrawCircle" USING
                    BY VALUE ballX
                    BY VALUE ballY
                    BY VALUE 50
-                   BY VALUE 190
-                   BY VALUE 33
-                   BY VALUE 55
-                   BY VALUE 255
+                   BY VALUE RAYLIB_COLOR_MAROON_R
+                   BY VALUE RAYLIB_COLOR_MAROON_G
+                   BY VALUE RAYLIB_COLOR_MAROON_B
+                   BY VALUE RAYLIB_COLOR_MAROON_A
+
+               CALL "raylib_DrawText" USING
+                   BY REFERENCE fps_text
+                   BY VALUE 10
+                   BY VALUE 40
+                   BY VALUE 20
+                   BY VALUE RAYLIB_COLOR_DARKGRAY_R
+                   BY VALUE RAYLIB_COLOR_DARKGRAY_G
+                   BY VALUE RAYLIB_COLOR_DARKGRAY_B
+                   BY VALUE RAYLIB_COLOR_DARKGRAY_A
 
                CALL "raylib_EndDrawing"
                CALL "raylib_WindowShouldClose" RETURNING closing
