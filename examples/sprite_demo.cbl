@@ -0,0 +1,63 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. raylib-test.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY RAYLIB_COLORS.CBL.
+       COPY RAYLIB_STATUS.CBL.
+       COPY RAYLIB_TEXTURE.CBL.
+       01 width         PIC 9(3) COMP-5 VALUE 800.
+       01 height        PIC 9(3) COMP-5 VALUE 450.
+       01 spriteX       PIC 9(3) COMP-5 VALUE 375.
+       01 spriteY       PIC 9(3) COMP-5 VALUE 217.
+       01 window_title  PIC X(30) VALUE "sprite demo".
+       01 texture_path  PIC X(31)
+           VALUE "examples/assets/status_icon.png".
+       01 closing       PIC 9(1) COMP-5 VALUE 0.
+
+       PROCEDURE DIVISION.
+       main.
+           CALL "raylib_InitWindow" USING
+               BY VALUE width
+               BY VALUE height
+               BY REFERENCE window_title
+               RETURNING RAYLIB_STATUS_CODE.
+
+           IF RAYLIB_STATUS_CODE NOT = RAYLIB_STATUS_SUCCESS
+               DISPLAY "raylib_InitWindow failed, status "
+                   RAYLIB_STATUS_CODE
+               STOP RUN
+           END-IF.
+
+           CALL "raylib_SetTargetFPS" USING
+               BY VALUE 60
+               RETURNING RAYLIB_STATUS_CODE.
+
+           CALL "raylib_LoadTexture" USING
+               BY REFERENCE texture_path
+               RETURNING RAYLIB_TEXTURE_HANDLE.
+
+           PERFORM UNTIL closing = 1
+               CALL "raylib_BeginDrawing"
+               CALL "raylib_ClearBackground" USING
+                   BY VALUE RAYLIB_COLOR_WHITE_R
+                   BY VALUE RAYLIB_COLOR_WHITE_G
+                   BY VALUE RAYLIB_COLOR_WHITE_B
+                   BY VALUE RAYLIB_COLOR_WHITE_A
+
+               CALL "raylib_DrawTexture" USING
+                   BY VALUE RAYLIB_TEXTURE_HANDLE
+                   BY VALUE spriteX
+                   BY VALUE spriteY
+                   BY VALUE RAYLIB_COLOR_WHITE_R
+                   BY VALUE RAYLIB_COLOR_WHITE_G
+                   BY VALUE RAYLIB_COLOR_WHITE_B
+                   BY VALUE RAYLIB_COLOR_WHITE_A
+
+               CALL "raylib_EndDrawing"
+               CALL "raylib_WindowShouldClose" RETURNING closing
+           END-PERFORM.
+
+           CALL "raylib_UnloadTexture" USING
+               BY VALUE RAYLIB_TEXTURE_HANDLE.
+           STOP RUN.
