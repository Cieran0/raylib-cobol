@@ -0,0 +1,120 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. raylib-test.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY RAYLIB_KEYS.CBL.
+       COPY RAYLIB_COLORS.CBL.
+       COPY RAYLIB_STATUS.CBL.
+       COPY RAYLIB_CAMERA2D.CBL.
+       01 width        PIC 9(4) COMP-5 VALUE 800.
+       01 height       PIC 9(4) COMP-5 VALUE 450.
+       01 window_title PIC X(30) VALUE "camera pan".
+       01 closing      PIC 9(1) COMP-5 VALUE 0.
+       01 buffer       PIC 9(1) COMP-5 VALUE 0.
+
+       PROCEDURE DIVISION.
+       main.
+           CALL "raylib_InitWindow" USING
+               BY VALUE width
+               BY VALUE height
+               BY REFERENCE window_title
+               RETURNING RAYLIB_STATUS_CODE.
+
+           IF RAYLIB_STATUS_CODE NOT = RAYLIB_STATUS_SUCCESS
+               DISPLAY "raylib_InitWindow failed, status "
+                   RAYLIB_STATUS_CODE
+               STOP RUN
+           END-IF.
+
+           CALL "raylib_SetTargetFPS" USING
+               BY VALUE 60
+               RETURNING RAYLIB_STATUS_CODE.
+
+           COMPUTE CAMERA2D_OFFSET_X = width / 2.
+           COMPUTE CAMERA2D_OFFSET_Y = height / 2.
+
+           PERFORM UNTIL closing = 1
+
+               CALL "raylib_IsKeyDown" USING
+                   BY VALUE RAYLIB_KEY_RIGHT
+                   RETURNING buffer
+               IF buffer = 1
+                   ADD 4 TO CAMERA2D_TARGET_X
+               END-IF
+
+               CALL "raylib_IsKeyDown" USING
+                   BY VALUE RAYLIB_KEY_LEFT
+                   RETURNING buffer
+               IF buffer = 1
+                   SUBTRACT 4 FROM CAMERA2D_TARGET_X
+               END-IF
+
+               CALL "raylib_IsKeyDown" USING
+                   BY VALUE RAYLIB_KEY_DOWN
+                   RETURNING buffer
+               IF buffer = 1
+                   ADD 4 TO CAMERA2D_TARGET_Y
+               END-IF
+
+               CALL "raylib_IsKeyDown" USING
+                   BY VALUE RAYLIB_KEY_UP
+                   RETURNING buffer
+               IF buffer = 1
+                   SUBTRACT 4 FROM CAMERA2D_TARGET_Y
+               END-IF
+
+               CALL "raylib_BeginDrawing"
+               CALL "raylib_ClearBackground" USING
+                   BY VALUE RAYLIB_COLOR_RAYWHITE_R
+                   BY VALUE RAYLIB_COLOR_RAYWHITE_G
+                   BY VALUE RAYLIB_COLOR_RAYWHITE_B
+                   BY VALUE RAYLIB_COLOR_RAYWHITE_A
+
+               CALL "raylib_DrawText" USING
+                   BY REFERENCE "arrow keys pan a world of job nodes"
+                   BY VALUE 10
+                   BY VALUE 10
+                   BY VALUE 20
+                   BY VALUE RAYLIB_COLOR_DARKGRAY_R
+                   BY VALUE RAYLIB_COLOR_DARKGRAY_G
+                   BY VALUE RAYLIB_COLOR_DARKGRAY_B
+                   BY VALUE RAYLIB_COLOR_DARKGRAY_A
+
+               CALL "raylib_BeginMode2D" USING
+                   BY REFERENCE CAMERA2D_RECORD
+
+               CALL "raylib_DrawCircle" USING
+                   BY VALUE 0
+                   BY VALUE 0
+                   BY VALUE 40
+                   BY VALUE RAYLIB_COLOR_MAROON_R
+                   BY VALUE RAYLIB_COLOR_MAROON_G
+                   BY VALUE RAYLIB_COLOR_MAROON_B
+                   BY VALUE RAYLIB_COLOR_MAROON_A
+
+               CALL "raylib_DrawCircle" USING
+                   BY VALUE 300
+                   BY VALUE 0
+                   BY VALUE 40
+                   BY VALUE RAYLIB_COLOR_BLUE_R
+                   BY VALUE RAYLIB_COLOR_BLUE_G
+                   BY VALUE RAYLIB_COLOR_BLUE_B
+                   BY VALUE RAYLIB_COLOR_BLUE_A
+
+               CALL "raylib_DrawCircle" USING
+                   BY VALUE 0
+                   BY VALUE 300
+                   BY VALUE 40
+                   BY VALUE RAYLIB_COLOR_DARKGREEN_R
+                   BY VALUE RAYLIB_COLOR_DARKGREEN_G
+                   BY VALUE RAYLIB_COLOR_DARKGREEN_B
+                   BY VALUE RAYLIB_COLOR_DARKGREEN_A
+
+               CALL "raylib_EndMode2D"
+
+               CALL "raylib_EndDrawing"
+               CALL "raylib_WindowShouldClose" RETURNING closing
+
+           END-PERFORM.
+           STOP RUN.
