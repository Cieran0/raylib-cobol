@@ -0,0 +1,97 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. raylib-test.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY RAYLIB_COLORS.CBL.
+       COPY RAYLIB_STATUS.CBL.
+       01 width          PIC 9(3) COMP-5 VALUE 800.
+       01 height         PIC 9(3) COMP-5 VALUE 450.
+       01 window_title   PIC X(30) VALUE "audio alert".
+       01 closing        PIC 9(1) COMP-5 VALUE 0.
+       01 sound_handle   PIC 9(9) COMP-5 VALUE 0.
+       01 sound_path     PIC X(25) VALUE "examples/assets/alert.wav".
+       01 frame_count    PIC 9(6) COMP-5 VALUE 0.
+       01 status_flag    PIC 9(1) COMP-5 VALUE 0.
+       01 alert_sounded  PIC 9(1) COMP-5 VALUE 0.
+
+       PROCEDURE DIVISION.
+       main.
+           CALL "raylib_InitWindow" USING
+               BY VALUE width
+               BY VALUE height
+               BY REFERENCE window_title
+               RETURNING RAYLIB_STATUS_CODE.
+
+           IF RAYLIB_STATUS_CODE NOT = RAYLIB_STATUS_SUCCESS
+               DISPLAY "raylib_InitWindow failed, status "
+                   RAYLIB_STATUS_CODE
+               STOP RUN
+           END-IF.
+
+           CALL "raylib_SetTargetFPS" USING
+               BY VALUE 60
+               RETURNING RAYLIB_STATUS_CODE.
+
+           CALL "raylib_InitAudioDevice".
+
+           CALL "raylib_LoadSound" USING
+               BY REFERENCE sound_path
+               RETURNING sound_handle.
+
+           PERFORM UNTIL closing = 1
+               ADD 1 TO frame_count
+
+      * simulated tracked condition flips once after five seconds
+               IF frame_count = 300
+                   MOVE 1 TO status_flag
+               END-IF
+
+               IF status_flag = 1 AND alert_sounded = 0
+                   CALL "raylib_PlaySound" USING
+                       BY VALUE sound_handle
+                   MOVE 1 TO alert_sounded
+               END-IF
+
+               CALL "raylib_BeginDrawing"
+
+               IF status_flag = 1
+                   CALL "raylib_ClearBackground" USING
+                       BY VALUE RAYLIB_COLOR_RED_R
+                       BY VALUE RAYLIB_COLOR_RED_G
+                       BY VALUE RAYLIB_COLOR_RED_B
+                       BY VALUE RAYLIB_COLOR_RED_A
+                   CALL "raylib_DrawText" USING
+                       BY REFERENCE "status: ALERT"
+                       BY VALUE 10
+                       BY VALUE 10
+                       BY VALUE 20
+                       BY VALUE RAYLIB_COLOR_WHITE_R
+                       BY VALUE RAYLIB_COLOR_WHITE_G
+                       BY VALUE RAYLIB_COLOR_WHITE_B
+                       BY VALUE RAYLIB_COLOR_WHITE_A
+               ELSE
+                   CALL "raylib_ClearBackground" USING
+                       BY VALUE RAYLIB_COLOR_GREEN_R
+                       BY VALUE RAYLIB_COLOR_GREEN_G
+                       BY VALUE RAYLIB_COLOR_GREEN_B
+                       BY VALUE RAYLIB_COLOR_GREEN_A
+                   CALL "raylib_DrawText" USING
+                       BY REFERENCE "status: OK"
+                       BY VALUE 10
+                       BY VALUE 10
+                       BY VALUE 20
+                       BY VALUE RAYLIB_COLOR_BLACK_R
+                       BY VALUE RAYLIB_COLOR_BLACK_G
+                       BY VALUE RAYLIB_COLOR_BLACK_B
+                       BY VALUE RAYLIB_COLOR_BLACK_A
+               END-IF
+
+               CALL "raylib_EndDrawing"
+               CALL "raylib_WindowShouldClose" RETURNING closing
+           END-PERFORM.
+
+           CALL "raylib_UnloadSound" USING
+               BY VALUE sound_handle.
+           CALL "raylib_CloseAudioDevice".
+           STOP RUN.
