@@ -0,0 +1,145 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. raylib-test.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       COPY RAYLIB_MOUSE.CBL.
+       COPY RAYLIB_COLORS.CBL.
+       COPY RAYLIB_STATUS.CBL.
+       01 width        PIC 9(3) COMP-5 VALUE 800.
+       01 height       PIC 9(3) COMP-5 VALUE 450.
+       01 ballX        PIC 9(3) COMP-5 VALUE 400.
+       01 ballY        PIC 9(3) COMP-5 VALUE 225.
+       01 mouseX       PIC 9(3) COMP-5 VALUE 0.
+       01 mouseY       PIC 9(3) COMP-5 VALUE 0.
+       01 window_title PIC X(30) VALUE "mouse input".
+       01 closing      PIC 9(1) COMP-5 VALUE 0.
+       01 buffer       PIC 9(1) COMP-5 VALUE 0.
+       01 hovering     PIC 9(1) COMP-5 VALUE 0.
+       01 in_zone      PIC 9(1) COMP-5 VALUE 0.
+       01 ballRectX    PIC S9(4) COMP-5 VALUE 0.
+       01 ballRectY    PIC S9(4) COMP-5 VALUE 0.
+       01 zoneX        PIC 9(3) COMP-5 VALUE 600.
+       01 zoneY        PIC 9(3) COMP-5 VALUE 50.
+       01 zoneWidth    PIC 9(3) COMP-5 VALUE 150.
+       01 zoneHeight   PIC 9(3) COMP-5 VALUE 100.
+
+       PROCEDURE DIVISION.
+       main.
+           CALL "raylib_InitWindow" USING
+               BY VALUE width
+               BY VALUE height
+               BY REFERENCE window_title
+               RETURNING RAYLIB_STATUS_CODE.
+
+           IF RAYLIB_STATUS_CODE NOT = RAYLIB_STATUS_SUCCESS
+               DISPLAY "raylib_InitWindow failed, status "
+                   RAYLIB_STATUS_CODE
+               STOP RUN
+           END-IF.
+
+           CALL "raylib_SetTargetFPS" USING
+               BY VALUE 60
+               RETURNING RAYLIB_STATUS_CODE.
+
+           PERFORM UNTIL closing = 1
+
+               CALL "raylib_GetMouseX" RETURNING mouseX
+               CALL "raylib_GetMouseY" RETURNING mouseY
+
+               CALL "raylib_CheckCollisionCircles" USING
+                   BY VALUE mouseX
+                   BY VALUE mouseY
+                   BY VALUE 5
+                   BY VALUE ballX
+                   BY VALUE ballY
+                   BY VALUE 50
+                   RETURNING hovering
+
+               COMPUTE ballRectX = ballX - 50
+               COMPUTE ballRectY = ballY - 50
+
+               CALL "raylib_CheckCollisionRecs" USING
+                   BY VALUE ballRectX
+                   BY VALUE ballRectY
+                   BY VALUE 100
+                   BY VALUE 100
+                   BY VALUE zoneX
+                   BY VALUE zoneY
+                   BY VALUE zoneWidth
+                   BY VALUE zoneHeight
+                   RETURNING in_zone
+
+               CALL "raylib_IsMouseButtonPressed" USING
+                   BY VALUE RAYLIB_MOUSE_BUTTON_LEFT
+                   RETURNING buffer
+
+               IF buffer = 1 THEN
+                   MOVE mouseX TO ballX
+                   MOVE mouseY TO ballY
+               END-IF
+
+               CALL "raylib_BeginDrawing"
+               CALL "raylib_ClearBackground" USING
+                   BY VALUE RAYLIB_COLOR_WHITE_R
+                   BY VALUE RAYLIB_COLOR_WHITE_G
+                   BY VALUE RAYLIB_COLOR_WHITE_B
+                   BY VALUE RAYLIB_COLOR_WHITE_A
+
+               CALL "raylib_DrawText" USING
+                   BY REFERENCE "click to move, hover to highlight"
+                   BY VALUE 10
+                   BY VALUE 10
+                   BY VALUE 20
+                   BY VALUE RAYLIB_COLOR_DARKGRAY_R
+                   BY VALUE RAYLIB_COLOR_DARKGRAY_G
+                   BY VALUE RAYLIB_COLOR_DARKGRAY_B
+                   BY VALUE RAYLIB_COLOR_DARKGRAY_A
+
+               CALL "raylib_DrawText" USING
+                   BY REFERENCE "drop zone"
+                   BY VALUE zoneX
+                   BY VALUE zoneY
+                   BY VALUE 20
+                   BY VALUE RAYLIB_COLOR_GRAY_R
+                   BY VALUE RAYLIB_COLOR_GRAY_G
+                   BY VALUE RAYLIB_COLOR_GRAY_B
+                   BY VALUE RAYLIB_COLOR_GRAY_A
+
+               IF in_zone = 1 THEN
+                   CALL "raylib_DrawText" USING
+                       BY REFERENCE "ball is in the drop zone"
+                       BY VALUE 10
+                       BY VALUE 40
+                       BY VALUE 20
+                       BY VALUE RAYLIB_COLOR_DARKGREEN_R
+                       BY VALUE RAYLIB_COLOR_DARKGREEN_G
+                       BY VALUE RAYLIB_COLOR_DARKGREEN_B
+                       BY VALUE RAYLIB_COLOR_DARKGREEN_A
+               END-IF
+
+               IF hovering = 1 THEN
+                   CALL "raylib_DrawCircle" USING
+                       BY VALUE ballX
+                       BY VALUE ballY
+                       BY VALUE 50
+                       BY VALUE RAYLIB_COLOR_GOLD_R
+                       BY VALUE RAYLIB_COLOR_GOLD_G
+                       BY VALUE RAYLIB_COLOR_GOLD_B
+                       BY VALUE RAYLIB_COLOR_GOLD_A
+               ELSE
+                   CALL "raylib_DrawCircle" USING
+                       BY VALUE ballX
+                       BY VALUE ballY
+                       BY VALUE 50
+                       BY VALUE RAYLIB_COLOR_MAROON_R
+                       BY VALUE RAYLIB_COLOR_MAROON_G
+                       BY VALUE RAYLIB_COLOR_MAROON_B
+                       BY VALUE RAYLIB_COLOR_MAROON_A
+               END-IF
+
+               CALL "raylib_EndDrawing"
+               CALL "raylib_WindowShouldClose" RETURNING closing
+
+           END-PERFORM.
+           STOP RUN.
