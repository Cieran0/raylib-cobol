@@ -0,0 +1,113 @@
+      * Named RGBA byte constants matching raylib's standard palette
+      * (see raylib.h Color definitions). Each color is four
+      * PIC 9(3) COMP-5 bytes in R, G, B, A order so they can be
+      * passed straight through as BY VALUE arguments, e.g.:
+      *     CALL "raylib_ClearBackground" USING
+      *         BY VALUE RAYLIB_COLOR_RAYWHITE_R
+      *         BY VALUE RAYLIB_COLOR_RAYWHITE_G
+      *         BY VALUE RAYLIB_COLOR_RAYWHITE_B
+      *         BY VALUE RAYLIB_COLOR_RAYWHITE_A
+       01 RAYLIB_COLOR_LIGHTGRAY_R  PIC 9(3) COMP-5 VALUE 200.
+       01 RAYLIB_COLOR_LIGHTGRAY_G  PIC 9(3) COMP-5 VALUE 200.
+       01 RAYLIB_COLOR_LIGHTGRAY_B  PIC 9(3) COMP-5 VALUE 200.
+       01 RAYLIB_COLOR_LIGHTGRAY_A  PIC 9(3) COMP-5 VALUE 255.
+
+       01 RAYLIB_COLOR_GRAY_R       PIC 9(3) COMP-5 VALUE 130.
+       01 RAYLIB_COLOR_GRAY_G       PIC 9(3) COMP-5 VALUE 130.
+       01 RAYLIB_COLOR_GRAY_B       PIC 9(3) COMP-5 VALUE 130.
+       01 RAYLIB_COLOR_GRAY_A       PIC 9(3) COMP-5 VALUE 255.
+
+       01 RAYLIB_COLOR_DARKGRAY_R   PIC 9(3) COMP-5 VALUE 80.
+       01 RAYLIB_COLOR_DARKGRAY_G   PIC 9(3) COMP-5 VALUE 80.
+       01 RAYLIB_COLOR_DARKGRAY_B   PIC 9(3) COMP-5 VALUE 80.
+       01 RAYLIB_COLOR_DARKGRAY_A   PIC 9(3) COMP-5 VALUE 255.
+
+       01 RAYLIB_COLOR_YELLOW_R     PIC 9(3) COMP-5 VALUE 253.
+       01 RAYLIB_COLOR_YELLOW_G     PIC 9(3) COMP-5 VALUE 249.
+       01 RAYLIB_COLOR_YELLOW_B     PIC 9(3) COMP-5 VALUE 0.
+       01 RAYLIB_COLOR_YELLOW_A     PIC 9(3) COMP-5 VALUE 255.
+
+       01 RAYLIB_COLOR_GOLD_R       PIC 9(3) COMP-5 VALUE 255.
+       01 RAYLIB_COLOR_GOLD_G       PIC 9(3) COMP-5 VALUE 203.
+       01 RAYLIB_COLOR_GOLD_B       PIC 9(3) COMP-5 VALUE 0.
+       01 RAYLIB_COLOR_GOLD_A       PIC 9(3) COMP-5 VALUE 255.
+
+       01 RAYLIB_COLOR_ORANGE_R     PIC 9(3) COMP-5 VALUE 255.
+       01 RAYLIB_COLOR_ORANGE_G     PIC 9(3) COMP-5 VALUE 161.
+       01 RAYLIB_COLOR_ORANGE_B     PIC 9(3) COMP-5 VALUE 0.
+       01 RAYLIB_COLOR_ORANGE_A     PIC 9(3) COMP-5 VALUE 255.
+
+       01 RAYLIB_COLOR_PINK_R       PIC 9(3) COMP-5 VALUE 255.
+       01 RAYLIB_COLOR_PINK_G       PIC 9(3) COMP-5 VALUE 109.
+       01 RAYLIB_COLOR_PINK_B       PIC 9(3) COMP-5 VALUE 194.
+       01 RAYLIB_COLOR_PINK_A       PIC 9(3) COMP-5 VALUE 255.
+
+       01 RAYLIB_COLOR_RED_R        PIC 9(3) COMP-5 VALUE 230.
+       01 RAYLIB_COLOR_RED_G        PIC 9(3) COMP-5 VALUE 41.
+       01 RAYLIB_COLOR_RED_B        PIC 9(3) COMP-5 VALUE 55.
+       01 RAYLIB_COLOR_RED_A        PIC 9(3) COMP-5 VALUE 255.
+
+       01 RAYLIB_COLOR_MAROON_R     PIC 9(3) COMP-5 VALUE 190.
+       01 RAYLIB_COLOR_MAROON_G     PIC 9(3) COMP-5 VALUE 33.
+       01 RAYLIB_COLOR_MAROON_B     PIC 9(3) COMP-5 VALUE 55.
+       01 RAYLIB_COLOR_MAROON_A     PIC 9(3) COMP-5 VALUE 255.
+
+       01 RAYLIB_COLOR_GREEN_R      PIC 9(3) COMP-5 VALUE 0.
+       01 RAYLIB_COLOR_GREEN_G      PIC 9(3) COMP-5 VALUE 228.
+       01 RAYLIB_COLOR_GREEN_B      PIC 9(3) COMP-5 VALUE 48.
+       01 RAYLIB_COLOR_GREEN_A      PIC 9(3) COMP-5 VALUE 255.
+
+       01 RAYLIB_COLOR_LIME_R       PIC 9(3) COMP-5 VALUE 0.
+       01 RAYLIB_COLOR_LIME_G       PIC 9(3) COMP-5 VALUE 158.
+       01 RAYLIB_COLOR_LIME_B       PIC 9(3) COMP-5 VALUE 47.
+       01 RAYLIB_COLOR_LIME_A       PIC 9(3) COMP-5 VALUE 255.
+
+       01 RAYLIB_COLOR_DARKGREEN_R  PIC 9(3) COMP-5 VALUE 0.
+       01 RAYLIB_COLOR_DARKGREEN_G  PIC 9(3) COMP-5 VALUE 117.
+       01 RAYLIB_COLOR_DARKGREEN_B  PIC 9(3) COMP-5 VALUE 44.
+       01 RAYLIB_COLOR_DARKGREEN_A  PIC 9(3) COMP-5 VALUE 255.
+
+       01 RAYLIB_COLOR_SKYBLUE_R    PIC 9(3) COMP-5 VALUE 102.
+       01 RAYLIB_COLOR_SKYBLUE_G    PIC 9(3) COMP-5 VALUE 191.
+       01 RAYLIB_COLOR_SKYBLUE_B    PIC 9(3) COMP-5 VALUE 255.
+       01 RAYLIB_COLOR_SKYBLUE_A    PIC 9(3) COMP-5 VALUE 255.
+
+       01 RAYLIB_COLOR_BLUE_R       PIC 9(3) COMP-5 VALUE 0.
+       01 RAYLIB_COLOR_BLUE_G       PIC 9(3) COMP-5 VALUE 121.
+       01 RAYLIB_COLOR_BLUE_B       PIC 9(3) COMP-5 VALUE 241.
+       01 RAYLIB_COLOR_BLUE_A       PIC 9(3) COMP-5 VALUE 255.
+
+       01 RAYLIB_COLOR_DARKBLUE_R   PIC 9(3) COMP-5 VALUE 0.
+       01 RAYLIB_COLOR_DARKBLUE_G   PIC 9(3) COMP-5 VALUE 82.
+       01 RAYLIB_COLOR_DARKBLUE_B   PIC 9(3) COMP-5 VALUE 172.
+       01 RAYLIB_COLOR_DARKBLUE_A   PIC 9(3) COMP-5 VALUE 255.
+
+       01 RAYLIB_COLOR_PURPLE_R     PIC 9(3) COMP-5 VALUE 200.
+       01 RAYLIB_COLOR_PURPLE_G     PIC 9(3) COMP-5 VALUE 122.
+       01 RAYLIB_COLOR_PURPLE_B     PIC 9(3) COMP-5 VALUE 255.
+       01 RAYLIB_COLOR_PURPLE_A     PIC 9(3) COMP-5 VALUE 255.
+
+       01 RAYLIB_COLOR_BEIGE_R      PIC 9(3) COMP-5 VALUE 211.
+       01 RAYLIB_COLOR_BEIGE_G      PIC 9(3) COMP-5 VALUE 176.
+       01 RAYLIB_COLOR_BEIGE_B      PIC 9(3) COMP-5 VALUE 131.
+       01 RAYLIB_COLOR_BEIGE_A      PIC 9(3) COMP-5 VALUE 255.
+
+       01 RAYLIB_COLOR_BROWN_R      PIC 9(3) COMP-5 VALUE 127.
+       01 RAYLIB_COLOR_BROWN_G      PIC 9(3) COMP-5 VALUE 106.
+       01 RAYLIB_COLOR_BROWN_B      PIC 9(3) COMP-5 VALUE 79.
+       01 RAYLIB_COLOR_BROWN_A      PIC 9(3) COMP-5 VALUE 255.
+
+       01 RAYLIB_COLOR_WHITE_R      PIC 9(3) COMP-5 VALUE 255.
+       01 RAYLIB_COLOR_WHITE_G      PIC 9(3) COMP-5 VALUE 255.
+       01 RAYLIB_COLOR_WHITE_B      PIC 9(3) COMP-5 VALUE 255.
+       01 RAYLIB_COLOR_WHITE_A      PIC 9(3) COMP-5 VALUE 255.
+
+       01 RAYLIB_COLOR_BLACK_R      PIC 9(3) COMP-5 VALUE 0.
+       01 RAYLIB_COLOR_BLACK_G      PIC 9(3) COMP-5 VALUE 0.
+       01 RAYLIB_COLOR_BLACK_B      PIC 9(3) COMP-5 VALUE 0.
+       01 RAYLIB_COLOR_BLACK_A      PIC 9(3) COMP-5 VALUE 255.
+
+       01 RAYLIB_COLOR_RAYWHITE_R   PIC 9(3) COMP-5 VALUE 245.
+       01 RAYLIB_COLOR_RAYWHITE_G   PIC 9(3) COMP-5 VALUE 245.
+       01 RAYLIB_COLOR_RAYWHITE_B   PIC 9(3) COMP-5 VALUE 245.
+       01 RAYLIB_COLOR_RAYWHITE_A   PIC 9(3) COMP-5 VALUE 255.
