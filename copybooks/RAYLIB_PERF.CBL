@@ -0,0 +1,11 @@
+      * Live performance counters for tuning a PERFORM UNTIL
+      * closing = 1 draw loop. Refresh once per frame, e.g.:
+      *     CALL "raylib_GetFPS" RETURNING RAYLIB_PERF_CURRENT_FPS
+      *     CALL "raylib_GetFrameTime" RETURNING frame_time_secs
+      *     COMPUTE RAYLIB_PERF_FRAME_TIME_MS = frame_time_secs * 1000
+      * raylib_GetFrameTime itself returns seconds, so the
+      * conversion to milliseconds is the caller's job before
+      * storing into RAYLIB_PERF_FRAME_TIME_MS.
+       01 RAYLIB_PERF_RECORD.
+           05 RAYLIB_PERF_CURRENT_FPS    PIC 9(4) COMP-5 VALUE 0.
+           05 RAYLIB_PERF_FRAME_TIME_MS  COMP-1 VALUE 0.
