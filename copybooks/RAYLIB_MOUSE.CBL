@@ -0,0 +1,11 @@
+      * Mouse button codes for raylib_IsMouseButtonPressed /
+      * raylib_IsMouseButtonDown. Values match raylib's
+      * MouseButton enum. Use with raylib_GetMouseX/raylib_GetMouseY
+      * the same way RAYLIB_KEY_* is used with raylib_IsKeyDown, e.g.:
+      *     CALL "raylib_IsMouseButtonPressed" USING
+      *         BY VALUE RAYLIB_MOUSE_BUTTON_LEFT
+      *         RETURNING buffer
+      *     CALL "raylib_GetMouseX" RETURNING mouseX
+       01 RAYLIB_MOUSE_BUTTON_LEFT    PIC 9(1) COMP-5 VALUE 0.
+       01 RAYLIB_MOUSE_BUTTON_RIGHT   PIC 9(1) COMP-5 VALUE 1.
+       01 RAYLIB_MOUSE_BUTTON_MIDDLE  PIC 9(1) COMP-5 VALUE 2.
