@@ -0,0 +1,20 @@
+      * Camera2D record for raylib_BeginMode2D/raylib_EndMode2D.
+      * Pass the whole group BY REFERENCE to raylib_BeginMode2D so
+      * everything drawn before the matching raylib_EndMode2D is
+      * transformed by it, e.g.:
+      *     CALL "raylib_BeginMode2D" USING BY REFERENCE CAMERA2D_RECORD
+      *     ... draw world-space shapes/text here ...
+      *     CALL "raylib_EndMode2D"
+      * Field order AND type match raylib's Camera2D struct layout
+      * (offset, target, rotation, zoom -- all four Vector2/float
+      * fields) since this group is passed BY REFERENCE straight
+      * across the CALL boundary: the native side reads offset and
+      * target as floats, so they must be COMP-1 here too, not
+      * binary integers.
+       01 CAMERA2D_RECORD.
+           05 CAMERA2D_OFFSET_X  COMP-1 VALUE 0.
+           05 CAMERA2D_OFFSET_Y  COMP-1 VALUE 0.
+           05 CAMERA2D_TARGET_X  COMP-1 VALUE 0.
+           05 CAMERA2D_TARGET_Y  COMP-1 VALUE 0.
+           05 CAMERA2D_ROTATION  COMP-1 VALUE 0.
+           05 CAMERA2D_ZOOM      COMP-1 VALUE 1.
