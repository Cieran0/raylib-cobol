@@ -0,0 +1,54 @@
+      * Keyboard key codes for raylib_IsKeyDown / raylib_IsKeyPressed.
+      * Values match raylib's KeyboardKey enum.
+       01 RAYLIB_KEY_SPACE      PIC 9(3) COMP-5 VALUE 32.
+       01 RAYLIB_KEY_APOSTROPHE PIC 9(3) COMP-5 VALUE 39.
+       01 RAYLIB_KEY_COMMA      PIC 9(3) COMP-5 VALUE 44.
+       01 RAYLIB_KEY_MINUS      PIC 9(3) COMP-5 VALUE 45.
+       01 RAYLIB_KEY_PERIOD     PIC 9(3) COMP-5 VALUE 46.
+       01 RAYLIB_KEY_SLASH      PIC 9(3) COMP-5 VALUE 47.
+       01 RAYLIB_KEY_ZERO       PIC 9(3) COMP-5 VALUE 48.
+       01 RAYLIB_KEY_ONE        PIC 9(3) COMP-5 VALUE 49.
+       01 RAYLIB_KEY_TWO        PIC 9(3) COMP-5 VALUE 50.
+       01 RAYLIB_KEY_THREE      PIC 9(3) COMP-5 VALUE 51.
+       01 RAYLIB_KEY_FOUR       PIC 9(3) COMP-5 VALUE 52.
+       01 RAYLIB_KEY_FIVE       PIC 9(3) COMP-5 VALUE 53.
+       01 RAYLIB_KEY_SIX        PIC 9(3) COMP-5 VALUE 54.
+       01 RAYLIB_KEY_SEVEN      PIC 9(3) COMP-5 VALUE 55.
+       01 RAYLIB_KEY_EIGHT      PIC 9(3) COMP-5 VALUE 56.
+       01 RAYLIB_KEY_NINE       PIC 9(3) COMP-5 VALUE 57.
+       01 RAYLIB_KEY_SEMICOLON  PIC 9(3) COMP-5 VALUE 59.
+       01 RAYLIB_KEY_EQUAL      PIC 9(3) COMP-5 VALUE 61.
+       01 RAYLIB_KEY_A          PIC 9(3) COMP-5 VALUE 65.
+       01 RAYLIB_KEY_B          PIC 9(3) COMP-5 VALUE 66.
+       01 RAYLIB_KEY_C          PIC 9(3) COMP-5 VALUE 67.
+       01 RAYLIB_KEY_D          PIC 9(3) COMP-5 VALUE 68.
+       01 RAYLIB_KEY_E          PIC 9(3) COMP-5 VALUE 69.
+       01 RAYLIB_KEY_F          PIC 9(3) COMP-5 VALUE 70.
+       01 RAYLIB_KEY_G          PIC 9(3) COMP-5 VALUE 71.
+       01 RAYLIB_KEY_H          PIC 9(3) COMP-5 VALUE 72.
+       01 RAYLIB_KEY_I          PIC 9(3) COMP-5 VALUE 73.
+       01 RAYLIB_KEY_J          PIC 9(3) COMP-5 VALUE 74.
+       01 RAYLIB_KEY_K          PIC 9(3) COMP-5 VALUE 75.
+       01 RAYLIB_KEY_L          PIC 9(3) COMP-5 VALUE 76.
+       01 RAYLIB_KEY_M          PIC 9(3) COMP-5 VALUE 77.
+       01 RAYLIB_KEY_N          PIC 9(3) COMP-5 VALUE 78.
+       01 RAYLIB_KEY_O          PIC 9(3) COMP-5 VALUE 79.
+       01 RAYLIB_KEY_P          PIC 9(3) COMP-5 VALUE 80.
+       01 RAYLIB_KEY_Q          PIC 9(3) COMP-5 VALUE 81.
+       01 RAYLIB_KEY_R          PIC 9(3) COMP-5 VALUE 82.
+       01 RAYLIB_KEY_S          PIC 9(3) COMP-5 VALUE 83.
+       01 RAYLIB_KEY_T          PIC 9(3) COMP-5 VALUE 84.
+       01 RAYLIB_KEY_U          PIC 9(3) COMP-5 VALUE 85.
+       01 RAYLIB_KEY_V          PIC 9(3) COMP-5 VALUE 86.
+       01 RAYLIB_KEY_W          PIC 9(3) COMP-5 VALUE 87.
+       01 RAYLIB_KEY_X          PIC 9(3) COMP-5 VALUE 88.
+       01 RAYLIB_KEY_Y          PIC 9(3) COMP-5 VALUE 89.
+       01 RAYLIB_KEY_Z          PIC 9(3) COMP-5 VALUE 90.
+       01 RAYLIB_KEY_ESCAPE     PIC 9(3) COMP-5 VALUE 256.
+       01 RAYLIB_KEY_ENTER      PIC 9(3) COMP-5 VALUE 257.
+       01 RAYLIB_KEY_TAB        PIC 9(3) COMP-5 VALUE 258.
+       01 RAYLIB_KEY_BACKSPACE  PIC 9(3) COMP-5 VALUE 259.
+       01 RAYLIB_KEY_RIGHT      PIC 9(3) COMP-5 VALUE 262.
+       01 RAYLIB_KEY_LEFT       PIC 9(3) COMP-5 VALUE 263.
+       01 RAYLIB_KEY_DOWN       PIC 9(3) COMP-5 VALUE 264.
+       01 RAYLIB_KEY_UP         PIC 9(3) COMP-5 VALUE 265.
