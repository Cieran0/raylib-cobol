@@ -0,0 +1,13 @@
+      * Window configuration record read from the optional
+      * "window_config.dat" control file at program start. One
+      * fixed-width line: width(4) height(4) title(30) target-fps(3).
+      * If the file is missing or unreadable the program keeps the
+      * WORKING-STORAGE VALUE clause defaults for width/height/title/
+      * target FPS. COPY this into the FD for the control file, e.g.:
+      *     FD WINDOW-CONFIG-FILE.
+      *     COPY RAYLIB_WINDOW_CONFIG.CBL.
+       01 WINDOW_CONFIG_RECORD.
+           05 WINDOW_CONFIG_WIDTH       PIC 9(4).
+           05 WINDOW_CONFIG_HEIGHT      PIC 9(4).
+           05 WINDOW_CONFIG_TITLE       PIC X(30).
+           05 WINDOW_CONFIG_TARGET_FPS  PIC 9(3).
