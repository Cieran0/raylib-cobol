@@ -0,0 +1,19 @@
+      * Shared status/return-code field for setup calls such as
+      * raylib_InitWindow and raylib_SetTargetFPS. The calling
+      * program should inspect RAYLIB_STATUS_CODE immediately after
+      * the CALL and STOP RUN with a message if it is not
+      * RAYLIB_STATUS_SUCCESS, e.g.:
+      *     CALL "raylib_InitWindow" USING
+      *         BY VALUE width
+      *         BY VALUE height
+      *         BY REFERENCE window_title
+      *         RETURNING RAYLIB_STATUS_CODE
+      *     IF RAYLIB_STATUS_CODE NOT = RAYLIB_STATUS_SUCCESS
+      *         DISPLAY "raylib_InitWindow failed"
+      *         STOP RUN
+      *     END-IF
+       01 RAYLIB_STATUS_CODE                 PIC 9(2) COMP-5 VALUE 0.
+
+       01 RAYLIB_STATUS_SUCCESS              PIC 9(2) COMP-5 VALUE 0.
+       01 RAYLIB_STATUS_DISPLAY_UNAVAILABLE  PIC 9(2) COMP-5 VALUE 1.
+       01 RAYLIB_STATUS_ALREADY_INITIALIZED  PIC 9(2) COMP-5 VALUE 2.
