@@ -0,0 +1,18 @@
+      * Texture handle for raylib_LoadTexture/raylib_UnloadTexture/
+      * raylib_DrawTexture, matching the COMP-5 convention used for
+      * width/height elsewhere. Load once, draw many times, unload
+      * before STOP RUN, e.g.:
+      *     CALL "raylib_LoadTexture" USING
+      *         BY REFERENCE texture_path
+      *         RETURNING RAYLIB_TEXTURE_HANDLE
+      *     CALL "raylib_DrawTexture" USING
+      *         BY VALUE RAYLIB_TEXTURE_HANDLE
+      *         BY VALUE posX
+      *         BY VALUE posY
+      *         BY VALUE RAYLIB_COLOR_WHITE_R
+      *         BY VALUE RAYLIB_COLOR_WHITE_G
+      *         BY VALUE RAYLIB_COLOR_WHITE_B
+      *         BY VALUE RAYLIB_COLOR_WHITE_A
+      *     CALL "raylib_UnloadTexture" USING
+      *         BY VALUE RAYLIB_TEXTURE_HANDLE
+       01 RAYLIB_TEXTURE_HANDLE PIC 9(9) COMP-5 VALUE 0.
